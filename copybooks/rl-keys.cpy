@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    RAYLIB INPUT CONSTANTS
+      *    Numeric key / button codes passed into the b_IsKeyPressed,
+      *    b_IsMouseButtonPressed and b_IsGamepadButtonPressed wrapper
+      *    calls.  Add new bindings here rather than inlining literals
+      *    in the procedure division.
+      ******************************************************************
+
+           01 rl-key-space pic 9(3) value 32.
+           01 rl-key-p pic 9(3) value 80.
+           01 rl-mouse-left-button pic 9(3) value 0.
+           01 rl-gamepad-0 pic 9(3) value 0.
+           01 rl-gamepad-button-face-down pic 9(3) value 1.
+           01 rl-key-two pic 9(3) value 50.
+           01 rl-key-up pic 9(3) value 265.
