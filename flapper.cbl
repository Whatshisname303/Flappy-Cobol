@@ -1,7 +1,74 @@
            identification division.
            program-id. flapper.
 
+           environment division.
+           input-output section.
+           file-control.
+               select high-score-file assign to "HISCORE"
+                organization is indexed
+                access mode is dynamic
+                record key is hs-seq-no
+                alternate record key is hs-score with duplicates
+                file status is hs-file-status.
+               select audit-log-file assign to "AUDITLOG"
+                organization is line sequential
+                file status is aud-file-status.
+               select checkpoint-file assign to "CHECKPT"
+                organization is line sequential
+                file status is chk-file-status.
+               select game-parm-file assign to "GAMEPARM"
+                organization is line sequential
+                file status is parm-file-status.
+               select level-layout-file assign to "LEVELLAY"
+                organization is line sequential
+                file status is lvl-file-status.
+
            data division.
+           file section.
+
+           fd high-score-file.
+           01 high-score-record.
+               05 hs-seq-no pic 9(6).
+               05 hs-score pic 9(4).
+               05 hs-date pic 9(8).
+               05 hs-duration pic 9(7).
+
+           fd audit-log-file.
+           01 audit-log-record pic x(86).
+
+           fd checkpoint-file.
+           01 checkpoint-record.
+               05 chk-bird-x pic S9(5).
+               05 chk-bird-y pic S9(5).
+               05 chk-yvel pic S9(4)V9(4).
+               05 chk-xvel pic S9(4)V9(4).
+               05 chk-scroll-x pic 9(5).
+               05 chk-score pic 9(4).
+               05 chk-game-clock pic 9(7).
+               05 chk-hs-run-start-clock pic 9(7).
+               05 chk-pipe-1-x pic S9(4).
+               05 chk-pipe-1-height pic S9(4).
+               05 chk-pipe-2-x pic S9(4).
+               05 chk-pipe-2-height pic S9(4).
+               05 chk-pipe-3-x pic S9(4).
+               05 chk-pipe-3-height pic S9(4).
+               05 chk-is-two-player pic 9.
+               05 chk-bird2-x pic S9(5).
+               05 chk-bird2-y pic S9(5).
+               05 chk-yvel2 pic S9(4)V9(4).
+               05 chk-score2 pic 9(4).
+               05 chk-is-alive-2 pic 9.
+               05 chk-is-alive pic 9.
+               05 chk-is-practice pic 9.
+               05 chk-is-practice-used pic 9.
+               05 chk-lvl-records-read pic 9(5).
+
+           fd game-parm-file.
+           01 game-parm-record pic x(40).
+
+           fd level-layout-file.
+           01 level-layout-record pic 9(4).
+
            working-storage section.
 
            copy rl-keys.
@@ -15,6 +82,23 @@
            01 SCREEN-HEIGHT pic 9(4) value 600.
            01 BIRD-WIDTH pic 9(4) value 30.
 
+      *    Difficulty constants below double as defaults - they are
+      *    overridden by 0011-Apply-Game-Parm when a GAMEPARM config
+      *    file is present, so an "easy" or "hard" event can hand out
+      *    its own file without anyone recompiling flapper.cbl.
+           01 xvel-base pic S9(4)V9(4) value 2.
+           01 pipe-space-base pic S9(4) value 400.
+           01 pipe-height-min pic 9(4) value 100.
+           01 pipe-height-max pic 9(4) value 500.
+           01 collide-tol pic S9(4) value 60.
+
+      *    Escalation floors/caps for 0205-Apply-Difficulty so a long
+      *    run speeds up and tightens the pipe gap without the gap
+      *    ever shrinking past what a bird can physically fit through.
+           01 xvel-cap pic S9(4)V9(4) value 6.
+           01 pipe-gap-min pic S9(4) value 200.
+           01 pipe-gap-current pic S9(4) value 400.
+
       ******************************************************************
       *        FLAGS
       ******************************************************************
@@ -25,6 +109,81 @@
            01 is-dying pic 9 value 0.
            01 is-new-session pic 9 value 1.
            01 window-should-close pic 9 value 0.
+           01 is-practice pic 9 value 0.
+           01 is-practice-used pic 9 value 0.
+           01 practice-toggle-pressed pic 9 value 0.
+           01 mouse-flap-pressed pic 9 value 0.
+           01 gamepad-flap-pressed pic 9 value 0.
+           01 is-two-player pic 9 value 0.
+           01 two-player-toggle-pressed pic 9 value 0.
+           01 is-alive-2 pic 9 value 0.
+           01 is-dying-2 pic 9 value 0.
+           01 is-key-down-2 pic 9 value 0.
+
+      ******************************************************************
+      *        HIGH SCORES
+      ******************************************************************
+
+           01 hs-file-status pic x(02).
+           01 hs-best-score pic 9(4) value 0.
+           01 hs-next-seq pic 9(6) value 1.
+           01 hs-run-start-clock pic 9(7) value 0.
+           01 hs-candidate-score pic 9(4) value 0.
+
+           01 hs-top-tbl.
+               05 hs-top-entry occurs 5 times.
+                   10 hs-top-score pic 9(4) value 0.
+                   10 hs-top-date pic 9(8) value 0.
+                   10 hs-top-duration pic 9(7) value 0.
+           01 hs-idx pic 9(2) value 0.
+           01 hs-ins-idx pic 9(2) value 0.
+           01 hs-line-y pic 9(4) value 0.
+
+      ******************************************************************
+      *        AUDIT LOG
+      ******************************************************************
+
+           01 aud-file-status pic x(02).
+           01 aud-cause pic x(08) value spaces.
+           01 aud-pipe-height pic S9(4) value 0.
+           01 aud-player pic 9 value 1.
+           01 aud-score pic 9(4) value 0.
+           01 aud-bird-x pic S9(5) value 0.
+           01 aud-bird-y pic S9(5) value 0.
+           01 aud-bird-x-disp pic -9(5).
+           01 aud-bird-y-disp pic -9(5).
+
+      ******************************************************************
+      *        CHECKPOINT / RESTART
+      ******************************************************************
+
+           01 chk-file-status pic x(02).
+
+      ******************************************************************
+      *        GAME PARAMETERS
+      ******************************************************************
+
+           01 parm-file-status pic x(02).
+           01 parm-name pic x(12).
+           01 parm-value-text pic x(12).
+
+      ******************************************************************
+      *        LEVEL LAYOUT
+      ******************************************************************
+
+           01 lvl-file-status pic x(02).
+           01 lvl-file-available pic 9 value 0.
+           01 lvl-file-open pic 9 value 0.
+           01 lvl-records-read pic 9(5) value 0.
+           01 lvl-ff-idx pic 9(5) value 0.
+           01 next-pipe-height pic S9(4) value 0.
+
+      ******************************************************************
+      *        SOUND
+      ******************************************************************
+
+           01 chirp-sound pic 9(9) value 0.
+           01 thud-sound pic 9(9) value 0.
 
       ******************************************************************
       *        PHYSICS
@@ -33,7 +192,8 @@
            01 frame-time pic 9(2)V9(4) value 0.
            01 death-frames pic S999 value 0.
            01 game-clock pic 9(7) value 0.
-           01 score pic 99 value 0.
+           01 score pic 9(4) value 0.
+           01 difficulty-score pic 9(4) value 0.
 
            01 scroll-x pic 9(5) value 0.
            01 bird-x pic S9(5) value 300.
@@ -48,6 +208,15 @@
            01 pipe-2-x pic S9(4) value 500.
            01 pipe-3-x pic S9(4) value 500.
 
+      *    Second bird for a two-player split race - shares the pipe
+      *    fields above with bird one but keeps its own position,
+      *    velocity and score so either player can die independently.
+           01 death-frames-2 pic S999 value 0.
+           01 score2 pic 9(4) value 0.
+           01 bird2-x pic S9(5) value 340.
+           01 bird2-y pic S9(5) value 260.
+           01 yvel2 pic S9(4)V9(4) value 0.
+
       ******************************************************************
       *        RENDERING
       ******************************************************************
@@ -64,6 +233,17 @@
            01 wing-3-x pic 9(4).
            01 wing-3-y pic 9(4).
 
+           01 bird2-eye-x pic S9(4).
+           01 bird2-eye-y pic S9(4).
+           01 bird2-beak-x pic S9(4).
+           01 bird2-beak-y pic S9(4).
+           01 bird2-wing-1-x pic 9(4).
+           01 bird2-wing-1-y pic 9(4).
+           01 bird2-wing-2-x pic 9(4).
+           01 bird2-wing-2-y pic 9(4).
+           01 bird2-wing-3-x pic 9(4).
+           01 bird2-wing-3-y pic 9(4).
+
            01 text-sin-size pic 99.
 
            01 pipe-1-body-upper-x pic S9(4).
@@ -100,11 +280,16 @@
 
            procedure division.
 
+           perform 0010-Load-Game-Parms.
+           perform 0020-Open-Files.
+           perform 0030-Restore-Checkpoint.
+
            call "InitWindow" using
             by value SCREEN-WIDTH SCREEN-HEIGHT
             by reference "Flappy Cobol"
            end-call
            call "SetTargetFPS" using by value 60 end-call
+           perform 0040-Init-Audio.
 
            perform until window-should-close = 1
                call "WindowShouldClose"
@@ -114,25 +299,313 @@
                perform 0400-State-Transitions
                if is-dying = 0
                    perform 0100-Handle-Input
+                   perform 0105-Toggle-Practice-Mode
+                   if is-alive = 0 and is-alive-2 = 0
+                   and is-dying-2 = 0
+                       perform 0106-Toggle-Two-Player-Mode
+                   end-if
+               end-if
+               if is-two-player = 1
+               and (is-alive-2 = 1 or is-dying-2 = 1)
+                   perform 0101-Handle-Input-Two
                end-if
                if is-alive = 1 or is-dying = 1
+                or (is-two-player = 1
+                and (is-alive-2 = 1 or is-dying-2 = 1))
                    perform 0200-Physics-Updates
                end-if
-               if is-alive = 1
+               if is-alive = 1 and is-practice = 0
                    perform 0250-Check-Collision
                end-if
+               if is-two-player = 1 and is-alive-2 = 1
+                and is-practice = 0
+                   perform 0255-Check-Collision-Two
+               end-if
                perform 0300-Rendering
            end-perform.
 
+           perform 0095-Write-Checkpoint-If-Alive.
+           perform 0090-Close-Files.
+           perform 0096-Shutdown-Audio.
            call "CloseWindow" end-call.
            stop run.
 
+      *    Loaded once up front so scoring/death feedback is audible,
+      *    not just on-screen - the bird needs to be watched today.
+       0040-Init-Audio.
+           call "InitAudioDevice" end-call.
+           call "b_LoadSound"
+            using by reference "chirp.wav"
+            returning chirp-sound
+           end-call.
+           call "b_LoadSound"
+            using by reference "thud.wav"
+            returning thud-sound
+           end-call.
+
+       0096-Shutdown-Audio.
+           call "b_UnloadSound" using by value chirp-sound end-call.
+           call "b_UnloadSound" using by value thud-sound end-call.
+           call "CloseAudioDevice" end-call.
+
+      *    Loads tunable difficulty settings from an optional GAMEPARM
+      *    file.  Each line is "NAME VALUE"; any name left out of the
+      *    file keeps its working-storage default above.
+       0010-Load-Game-Parms.
+           open input game-parm-file.
+           if parm-file-status = "00"
+               perform until parm-file-status not = "00"
+                   read game-parm-file
+                       at end move "10" to parm-file-status
+                       not at end perform 0011-Apply-Game-Parm
+                   end-read
+               end-perform
+               close game-parm-file
+           end-if.
+
+       0011-Apply-Game-Parm.
+           unstring game-parm-record delimited by all space
+            into parm-name parm-value-text
+           end-unstring
+           evaluate parm-name
+               when "GRAVITY"
+                   compute gravity = function numval(parm-value-text)
+               when "XVEL"
+                   compute xvel-base = function numval(parm-value-text)
+               when "PIPESPACE"
+                   compute pipe-space-base =
+                    function numval(parm-value-text)
+               when "HEIGHTMIN"
+                   compute pipe-height-min =
+                    function numval(parm-value-text)
+               when "HEIGHTMAX"
+                   compute pipe-height-max =
+                    function numval(parm-value-text)
+               when "COLLIDETOL"
+                   compute collide-tol =
+                    function numval(parm-value-text)
+           end-evaluate.
+
+       0020-Open-Files.
+           open i-o high-score-file.
+           if hs-file-status = "35"
+               open output high-score-file
+               close high-score-file
+               open i-o high-score-file
+           end-if.
+           perform 0021-Load-High-Scores.
+           open extend audit-log-file.
+           if aud-file-status = "35"
+               open output audit-log-file
+           end-if.
+           open input level-layout-file.
+           if lvl-file-status = "00"
+               set lvl-file-available to 1
+               set lvl-file-open to 1
+           end-if.
+
+       0021-Load-High-Scores.
+           move spaces to hs-file-status
+           perform until hs-file-status not = "00"
+               read high-score-file next record
+                   at end move "10" to hs-file-status
+                   not at end
+                       perform 0022-Insert-Top-Entry
+                       if hs-seq-no + 1 > hs-next-seq
+                           compute hs-next-seq = hs-seq-no + 1
+                       end-if
+                       if hs-score > hs-best-score
+                           move hs-score to hs-best-score
+                       end-if
+               end-read
+           end-perform.
+
+      *    Maintains the in-memory top-5 table (descending by score)
+      *    as each high-score-record is read from the indexed file.
+       0022-Insert-Top-Entry.
+           move 0 to hs-ins-idx
+           perform varying hs-idx from 1 by 1 until hs-idx > 5
+               if hs-ins-idx = 0 and hs-score > hs-top-score (hs-idx)
+                   move hs-idx to hs-ins-idx
+               end-if
+           end-perform
+           if hs-ins-idx not = 0
+               perform varying hs-idx from 5 by -1
+                   until hs-idx = hs-ins-idx
+                   move hs-top-entry (hs-idx - 1)
+                    to hs-top-entry (hs-idx)
+               end-perform
+               move hs-score to hs-top-score (hs-ins-idx)
+               move hs-date to hs-top-date (hs-ins-idx)
+               move hs-duration to hs-top-duration (hs-ins-idx)
+           end-if.
+
+      *    If a prior session was closed mid-flight (0095 below wrote
+      *    a checkpoint on the way out) resume that run instead of
+      *    starting fresh at the menu.  The checkpoint is consumed -
+      *    cleared immediately - so it is only ever replayed once.
+       0030-Restore-Checkpoint.
+           open input checkpoint-file.
+           if chk-file-status = "00"
+               read checkpoint-file
+                   not at end
+                       move chk-bird-x to bird-x
+                       move chk-bird-y to bird-y
+                       move chk-yvel to yvel
+                       move chk-xvel to xvel
+                       move chk-scroll-x to scroll-x
+                       move chk-score to score
+                       move chk-game-clock to game-clock
+                       move chk-hs-run-start-clock to hs-run-start-clock
+                       move chk-pipe-1-x to pipe-1-x
+                       move chk-pipe-1-height to pipe-1-height
+                       move chk-pipe-2-x to pipe-2-x
+                       move chk-pipe-2-height to pipe-2-height
+                       move chk-pipe-3-x to pipe-3-x
+                       move chk-pipe-3-height to pipe-3-height
+                       move chk-is-two-player to is-two-player
+                       move chk-bird2-x to bird2-x
+                       move chk-bird2-y to bird2-y
+                       move chk-yvel2 to yvel2
+                       move chk-score2 to score2
+                       move chk-is-alive-2 to is-alive-2
+                       move chk-is-practice to is-practice
+                       move chk-is-practice-used to is-practice-used
+                       move chk-is-alive to is-alive
+                       set is-new-session to 0
+                       perform 0031-Fast-Forward-Level-Layout
+               end-read
+               close checkpoint-file
+               open output checkpoint-file
+               close checkpoint-file
+           else
+               close checkpoint-file
+           end-if.
+
+      *    Discards however many LEVEL-LAYOUT records the checkpointed
+      *    run had already consumed, so a fixed "hard course" resumes
+      *    from where it left off instead of replaying from the top.
+       0031-Fast-Forward-Level-Layout.
+           if lvl-file-available = 1
+               move 0 to lvl-ff-idx
+               perform until lvl-ff-idx >= chk-lvl-records-read
+                or lvl-file-available = 0
+                   read level-layout-file
+                       at end
+                           set lvl-file-available to 0
+                       not at end
+                           add 1 to lvl-ff-idx
+                   end-read
+               end-perform
+               move lvl-ff-idx to lvl-records-read
+           end-if.
+
+      *    Saves the in-flight run so a window close on the shared
+      *    kiosk does not throw the session away.  Only meaningful
+      *    while at least one bird is actually still alive.
+       0095-Write-Checkpoint-If-Alive.
+           if is-alive = 1 or (is-two-player = 1 and is-alive-2 = 1)
+               move bird-x to chk-bird-x
+               move bird-y to chk-bird-y
+               move yvel to chk-yvel
+               move xvel to chk-xvel
+               move scroll-x to chk-scroll-x
+               move score to chk-score
+               move game-clock to chk-game-clock
+               move hs-run-start-clock to chk-hs-run-start-clock
+               move pipe-1-x to chk-pipe-1-x
+               move pipe-1-height to chk-pipe-1-height
+               move pipe-2-x to chk-pipe-2-x
+               move pipe-2-height to chk-pipe-2-height
+               move pipe-3-x to chk-pipe-3-x
+               move pipe-3-height to chk-pipe-3-height
+               move is-two-player to chk-is-two-player
+               move bird2-x to chk-bird2-x
+               move bird2-y to chk-bird2-y
+               move yvel2 to chk-yvel2
+               move score2 to chk-score2
+               move is-alive-2 to chk-is-alive-2
+               move is-alive to chk-is-alive
+               move is-practice to chk-is-practice
+               move is-practice-used to chk-is-practice-used
+               move lvl-records-read to chk-lvl-records-read
+               open output checkpoint-file
+               write checkpoint-record
+               close checkpoint-file
+           end-if.
+
+       0090-Close-Files.
+           close high-score-file.
+           close audit-log-file.
+           if lvl-file-open = 1
+               close level-layout-file
+               set lvl-file-open to 0
+           end-if.
+
+      *    Flap fires off the space key, a left mouse click or a
+      *    gamepad face button - any one of the three sets the same
+      *    is-key-down flag that 0200-Physics-Updates reacts to, so
+      *    a player who cannot use the keyboard can still play.
        0100-Handle-Input.
            call "b_IsKeyPressed"
             using by value rl-key-space
             returning is-key-down
+           end-call
+           call "b_IsMouseButtonPressed"
+            using by value rl-mouse-left-button
+            returning mouse-flap-pressed
+           end-call
+           call "b_IsGamepadButtonPressed"
+            using by value rl-gamepad-0 rl-gamepad-button-face-down
+            returning gamepad-flap-pressed
+           end-call
+           if mouse-flap-pressed = 1 or gamepad-flap-pressed = 1
+               set is-key-down to 1
+           end-if.
+
+      *    Polled separately from 0100-Handle-Input so bird two can
+      *    still flap while player one is frozen in its death
+      *    animation (is-dying = 1) - that guard must never stop
+      *    player two's key from being read.
+       0101-Handle-Input-Two.
+           call "b_IsKeyPressed"
+            using by value rl-key-up
+            returning is-key-down-2
            end-call.
 
+      *    Lets QA toggle no-collision practice mode at any time, so
+      *    pipe spawning/scrolling can be watched without having to
+      *    survive long enough to see it.
+       0105-Toggle-Practice-Mode.
+           call "b_IsKeyPressed"
+            using by value rl-key-p
+            returning practice-toggle-pressed
+           end-call
+           if practice-toggle-pressed = 1
+               if is-practice = 1
+                   set is-practice to 0
+               else
+                   set is-practice to 1
+                   set is-practice-used to 1
+               end-if
+           end-if.
+
+      *    Lets a second player join at the menu for a split race -
+      *    both birds fly through the same pipes with independent
+      *    scores; UP ARROW is the second bird's flap key.
+       0106-Toggle-Two-Player-Mode.
+           call "b_IsKeyPressed"
+            using by value rl-key-two
+            returning two-player-toggle-pressed
+           end-call
+           if two-player-toggle-pressed = 1
+               if is-two-player = 1
+                   set is-two-player to 0
+               else
+                   set is-two-player to 1
+               end-if
+           end-if.
+
        0200-Physics-Updates.
            call "GetFrameTime" returning frame-time end-call
            if is-key-down = 1
@@ -142,76 +615,287 @@
            compute yvel = yvel + GRAVITY
            compute bird-y = bird-y + yvel
 
+           if is-two-player = 1
+           and (is-alive-2 = 1 or is-dying-2 = 1)
+               if is-key-down-2 = 1
+                   set yvel2 to -6
+               end-if
+               compute yvel2 = yvel2 + GRAVITY
+               compute bird2-y = bird2-y + yvel2
+           end-if
+
+           if is-alive = 1 or (is-two-player = 1 and is-alive-2 = 1)
+               perform 0205-Apply-Difficulty
+           end-if
+
            add xvel to scroll-x
 
-           if is-alive = 1
+           if is-alive = 1 or (is-two-player = 1 and is-alive-2 = 1)
                subtract xvel from pipe-1-x
                subtract xvel from pipe-2-x
                subtract xvel from pipe-3-x
            end-if
 
            if pipe-1-x < -90
-               add 1 to score
-               call "b_RandomRange"
-                using by value 100 500
-                returning pipe-1-height
-               end-call
-               compute pipe-1-x = pipe-3-x + 400
+               if is-alive = 1
+                   add 1 to score
+               end-if
+               if is-two-player = 1 and is-alive-2 = 1
+                   add 1 to score2
+               end-if
+               call "b_PlaySound" using by value chirp-sound end-call
+               perform 0201-Get-Next-Pipe-Height
+               move next-pipe-height to pipe-1-height
+               compute pipe-1-x = pipe-3-x + pipe-gap-current
            end-if
            if pipe-2-x < -90
-               add 1 to score
-               call "b_RandomRange"
-                using by value 100 500
-                returning pipe-2-height
-               end-call
-               compute pipe-2-x = pipe-1-x + 400
+               if is-alive = 1
+                   add 1 to score
+               end-if
+               if is-two-player = 1 and is-alive-2 = 1
+                   add 1 to score2
+               end-if
+               call "b_PlaySound" using by value chirp-sound end-call
+               perform 0201-Get-Next-Pipe-Height
+               move next-pipe-height to pipe-2-height
+               compute pipe-2-x = pipe-1-x + pipe-gap-current
            end-if.
            if pipe-3-x < -90
-               add 1 to score
+               if is-alive = 1
+                   add 1 to score
+               end-if
+               if is-two-player = 1 and is-alive-2 = 1
+                   add 1 to score2
+               end-if
+               call "b_PlaySound" using by value chirp-sound end-call
+               perform 0201-Get-Next-Pipe-Height
+               move next-pipe-height to pipe-3-height
+               compute pipe-3-x = pipe-2-x + pipe-gap-current
+           end-if.
+
+      *    Feeds pipe heights from an optional LEVEL-LAYOUT file so a
+      *    fixed "hard course" can be built and replayed for
+      *    competitions; falls back to random once the file runs out
+      *    or was never present.
+       0201-Get-Next-Pipe-Height.
+           if lvl-file-available = 1
+               read level-layout-file
+                   at end
+                       set lvl-file-available to 0
+                       call "b_RandomRange"
+                        using by value pipe-height-min pipe-height-max
+                        returning next-pipe-height
+                       end-call
+                   not at end
+                       move level-layout-record to next-pipe-height
+                       add 1 to lvl-records-read
+               end-read
+           else
                call "b_RandomRange"
-                using by value 100 500
-                returning pipe-3-height
+                using by value pipe-height-min pipe-height-max
+                returning next-pipe-height
                end-call
-               compute pipe-3-x = pipe-2-x + 400
+           end-if.
+
+      *    Repositions LEVEL-LAYOUT to its first record at the start
+      *    of every run, so a retry replays the same fixed course
+      *    from the beginning instead of continuing from wherever an
+      *    earlier attempt left off (or finding it already exhausted).
+       0202-Reset-Level-Layout.
+           if lvl-file-open = 1
+               close level-layout-file
+               open input level-layout-file
+               set lvl-records-read to 0
+               if lvl-file-status = "00"
+                   set lvl-file-available to 1
+               else
+                   set lvl-file-available to 0
+                   set lvl-file-open to 0
+               end-if
+           end-if.
+
+      *    Scales scroll speed and pipe spacing with SCORE so a long
+      *    run keeps getting harder instead of staying flat, floored/
+      *    capped so it never becomes literally unplayable.
+      *    Difficulty tracks whoever is actually still racing, not
+      *    just player one, so a shared pipe field keeps escalating
+      *    for player two after player one has died.
+       0205-Apply-Difficulty.
+           move score to difficulty-score
+           if is-two-player = 1 and score2 > difficulty-score
+               move score2 to difficulty-score
+           end-if
+           compute xvel = xvel-base + (difficulty-score / 15)
+           if xvel > xvel-cap
+               move xvel-cap to xvel
+           end-if
+           compute pipe-gap-current =
+            pipe-space-base - (difficulty-score * 4)
+           if pipe-gap-current < pipe-gap-min
+               move pipe-gap-min to pipe-gap-current
            end-if.
 
        0250-Check-Collision.
-           if pipe-1-x - 75 < bird-x + BIRD-WIDTH
+           if is-alive = 1
+           and pipe-1-x - 75 < bird-x + BIRD-WIDTH
            and pipe-1-x + 75 > bird-x
-               if pipe-1-height - bird-y > 60
-               or bird-y + BIRD-WIDTH - pipe-1-height > 60
+               if pipe-1-height - bird-y > collide-tol
+               or bird-y + BIRD-WIDTH - pipe-1-height > collide-tol
                    set is-alive to 0
                    set is-dying to 1
                    set death-frames to 90
+                   move "PIPE1" to aud-cause
+                   move pipe-1-height to aud-pipe-height
+                   move 1 to aud-player
+                   move score to aud-score
+                   move bird-x to aud-bird-x
+                   move bird-y to aud-bird-y
+                   perform 0260-Write-Audit-Record
                end-if
            end-if.
 
-           if pipe-2-x - 75 < bird-x + BIRD-WIDTH
+           if is-alive = 1
+           and pipe-2-x - 75 < bird-x + BIRD-WIDTH
            and pipe-2-x + 75 > bird-x
-               if pipe-2-height - bird-y > 60
-               or bird-y + BIRD-WIDTH - pipe-2-height > 60
+               if pipe-2-height - bird-y > collide-tol
+               or bird-y + BIRD-WIDTH - pipe-2-height > collide-tol
                    set is-alive to 0
                    set is-dying to 1
                    set death-frames to 90
+                   move "PIPE2" to aud-cause
+                   move pipe-2-height to aud-pipe-height
+                   move 1 to aud-player
+                   move score to aud-score
+                   move bird-x to aud-bird-x
+                   move bird-y to aud-bird-y
+                   perform 0260-Write-Audit-Record
                end-if
            end-if.
 
-           if pipe-3-x - 75 < bird-x + BIRD-WIDTH
+           if is-alive = 1
+           and pipe-3-x - 75 < bird-x + BIRD-WIDTH
            and pipe-3-x + 75 > bird-x
-               if pipe-3-height - bird-y > 60
-               or bird-y + BIRD-WIDTH - pipe-3-height > 60
+               if pipe-3-height - bird-y > collide-tol
+               or bird-y + BIRD-WIDTH - pipe-3-height > collide-tol
                    set is-alive to 0
                    set is-dying to 1
                    set death-frames to 90
+                   move "PIPE3" to aud-cause
+                   move pipe-3-height to aud-pipe-height
+                   move 1 to aud-player
+                   move score to aud-score
+                   move bird-x to aud-bird-x
+                   move bird-y to aud-bird-y
+                   perform 0260-Write-Audit-Record
                end-if
            end-if.
 
-           if bird-y + BIRD-WIDTH > 550
+           if is-alive = 1 and bird-y + BIRD-WIDTH > 550
                set is-alive to 0
                set is-dying to 1
                set death-frames to 30
+               move "FLOOR" to aud-cause
+               move 0 to aud-pipe-height
+               move 1 to aud-player
+               move score to aud-score
+               move bird-x to aud-bird-x
+               move bird-y to aud-bird-y
+               perform 0260-Write-Audit-Record
+           end-if.
+
+      *    Mirrors 0250 for the second bird in a two-player race -
+      *    same shared pipes, its own is-alive-2/death-frames-2
+      *    outcome so one player dying does not end the other's run.
+       0255-Check-Collision-Two.
+           if is-alive-2 = 1
+           and pipe-1-x - 75 < bird2-x + BIRD-WIDTH
+           and pipe-1-x + 75 > bird2-x
+               if pipe-1-height - bird2-y > collide-tol
+               or bird2-y + BIRD-WIDTH - pipe-1-height > collide-tol
+                   set is-alive-2 to 0
+                   set is-dying-2 to 1
+                   set death-frames-2 to 90
+                   move "PIPE1" to aud-cause
+                   move pipe-1-height to aud-pipe-height
+                   move 2 to aud-player
+                   move score2 to aud-score
+                   move bird2-x to aud-bird-x
+                   move bird2-y to aud-bird-y
+                   perform 0260-Write-Audit-Record
+               end-if
+           end-if.
+
+           if is-alive-2 = 1
+           and pipe-2-x - 75 < bird2-x + BIRD-WIDTH
+           and pipe-2-x + 75 > bird2-x
+               if pipe-2-height - bird2-y > collide-tol
+               or bird2-y + BIRD-WIDTH - pipe-2-height > collide-tol
+                   set is-alive-2 to 0
+                   set is-dying-2 to 1
+                   set death-frames-2 to 90
+                   move "PIPE2" to aud-cause
+                   move pipe-2-height to aud-pipe-height
+                   move 2 to aud-player
+                   move score2 to aud-score
+                   move bird2-x to aud-bird-x
+                   move bird2-y to aud-bird-y
+                   perform 0260-Write-Audit-Record
+               end-if
+           end-if.
+
+           if is-alive-2 = 1
+           and pipe-3-x - 75 < bird2-x + BIRD-WIDTH
+           and pipe-3-x + 75 > bird2-x
+               if pipe-3-height - bird2-y > collide-tol
+               or bird2-y + BIRD-WIDTH - pipe-3-height > collide-tol
+                   set is-alive-2 to 0
+                   set is-dying-2 to 1
+                   set death-frames-2 to 90
+                   move "PIPE3" to aud-cause
+                   move pipe-3-height to aud-pipe-height
+                   move 2 to aud-player
+                   move score2 to aud-score
+                   move bird2-x to aud-bird-x
+                   move bird2-y to aud-bird-y
+                   perform 0260-Write-Audit-Record
+               end-if
            end-if.
 
+           if is-alive-2 = 1 and bird2-y + BIRD-WIDTH > 550
+               set is-alive-2 to 0
+               set is-dying-2 to 1
+               set death-frames-2 to 30
+               move "FLOOR" to aud-cause
+               move 0 to aud-pipe-height
+               move 2 to aud-player
+               move score2 to aud-score
+               move bird2-x to aud-bird-x
+               move bird2-y to aud-bird-y
+               perform 0260-Write-Audit-Record
+           end-if.
+
+      *    One line per death: game-clock, final score, bird position,
+      *    which of the four collision conditions fired, the relevant
+      *    pipe height (0 for FLOOR) and which player died - so a
+      *    disputed death can be checked against the actual numbers
+      *    instead of from memory.
+       0260-Write-Audit-Record.
+           move spaces to audit-log-record
+           move aud-bird-x to aud-bird-x-disp
+           move aud-bird-y to aud-bird-y-disp
+           string
+            "CLOCK=" game-clock
+            " SCORE=" aud-score
+            " BIRDX=" aud-bird-x-disp
+            " BIRDY=" aud-bird-y-disp
+            " CAUSE=" aud-cause
+            " HEIGHT=" aud-pipe-height
+            " PLAYER=" aud-player
+            delimited by size into audit-log-record
+           end-string
+           write audit-log-record
+           call "b_PlaySound" using by value thud-sound end-call.
+
        0300-Rendering.
            call "BeginDrawing" end-call
 
@@ -220,6 +904,8 @@
            end-call
 
            if is-alive = 1 or is-dying = 1
+            or (is-two-player = 1
+            and (is-alive-2 = 1 or is-dying-2 = 1))
                perform 0320-Render-Game
            else
                perform 0310-Render-Menu
@@ -237,6 +923,10 @@
                 by value text-sin-size
                 by value 0 0 0 100
                end-call
+               call "b_DrawText" using
+                by reference "(2) Two Player"
+                by value 250 330 20 0 0 0 100
+               end-call
            else
                perform 0321-Draw-Pipes
                perform 0311-Draw-Score-Page
@@ -247,25 +937,29 @@
            if is-key-down = 1
                set is-new-session to 0
                set is-alive to 1
+               move is-practice to is-practice-used
                set score to 0
                set bird-y to 200
                set yvel to 0
-               set xvel to 2
+               move xvel-base to xvel
+               move game-clock to hs-run-start-clock
                set pipe-1-x to 800
-               compute pipe-2-x = pipe-1-x + 400
-               compute pipe-3-x = pipe-2-x + 400
-               call "b_RandomRange"
-                using by value 100 500
-                giving pipe-1-height
-               end-call
-               call "b_RandomRange"
-                using by value 100 500
-                giving pipe-2-height
-               end-call
-               call "b_RandomRange"
-                using by value 100 500
-                giving pipe-3-height
-               end-call
+               compute pipe-2-x = pipe-1-x + pipe-space-base
+               compute pipe-3-x = pipe-2-x + pipe-space-base
+               perform 0202-Reset-Level-Layout
+               perform 0201-Get-Next-Pipe-Height
+               move next-pipe-height to pipe-1-height
+               perform 0201-Get-Next-Pipe-Height
+               move next-pipe-height to pipe-2-height
+               perform 0201-Get-Next-Pipe-Height
+               move next-pipe-height to pipe-3-height
+               if is-two-player = 1
+                   set is-alive-2 to 1
+                   set is-dying-2 to 0
+                   set score2 to 0
+                   set bird2-y to 260
+                   set yvel2 to 0
+               end-if
            end-if.
 
        0311-Draw-Score-Page.
@@ -316,13 +1010,47 @@
             by value 360 400 20 0 0 0 200
            end-call.
 
+           perform 0312-Draw-Leaderboard.
+
+      *    Draws the all-time top-5 board (built by 0022-Insert-Top
+      *    -Entry) beside the single run's score panel, above.
+       0312-Draw-Leaderboard.
+           call "b_DrawText" using
+            by reference "BEST SCORES"
+            by value 40 170 24 0 0 0 220
+           end-call.
+           perform varying hs-idx from 1 by 1 until hs-idx > 5
+               if hs-top-score (hs-idx) > 0
+                   compute hs-line-y = 200 + (hs-idx - 1) * 30
+                   call "b_DrawText" using
+                    by reference hs-top-score (hs-idx)
+                    by value 50 hs-line-y 26 0 0 0 220
+                   end-call
+               end-if
+           end-perform.
+
        0320-Render-Game.
            call "b_DrawText" using
             by reference score
             by value 400 140 30 0 0 0 100
            end-call
+           if is-two-player = 1
+               call "b_DrawText" using
+                by reference score2
+                by value 500 140 30 200 0 0 100
+               end-call
+           end-if
+           if is-practice = 1
+               call "b_DrawText" using
+                by reference "PRACTICE"
+                by value 330 20 24 200 0 0 220
+               end-call
+           end-if
            perform 0321-Draw-Pipes
-           perform 0322-Draw-Bird.
+           perform 0322-Draw-Bird
+           if is-two-player = 1 and (is-alive-2 = 1 or is-dying-2 = 1)
+               perform 0324-Draw-Bird-Two
+           end-if.
            perform 0323-Draw-World.
 
        0321-Draw-Pipes.
@@ -454,6 +1182,39 @@
             41 102 163 255
            end-call.
 
+      *    Mirrors 0322 for the second bird in a two-player race,
+      *    drawn in a different colour so the two are easy to tell
+      *    apart at a glance.
+       0324-Draw-Bird-Two.
+           compute bird2-eye-x = bird2-x + 15
+           compute bird2-eye-y = bird2-y + 5
+           compute bird2-beak-x = bird2-x + 26
+           compute bird2-beak-y = bird2-y + 8
+           compute bird2-wing-1-x = bird2-x + 5
+           compute bird2-wing-2-x = bird2-x + 11
+           compute bird2-wing-3-x = bird2-x + 17
+           compute bird2-wing-1-y = bird2-y + 17
+           compute bird2-wing-2-y = bird2-y + 25
+           compute bird2-wing-3-y = bird2-y + 17
+
+           call "b_DrawRectangle" using by value
+            bird2-x bird2-y
+            BIRD-WIDTH BIRD-WIDTH
+            200 80 60 255
+           end-call
+           call "b_DrawRectangle" using
+            by value bird2-eye-x bird2-eye-y 5 5 0 0 0 255
+           end-call
+           call "b_DrawRectangle" using
+            by value bird2-beak-x bird2-beak-y 12 5 255 100 0 255
+           end-call.
+           call "b_DrawTriangle" using by value
+            bird2-wing-1-x bird2-wing-1-y
+            bird2-wing-2-x bird2-wing-2-y
+            bird2-wing-3-x bird2-wing-3-y
+            163 41 61 255
+           end-call.
+
        0323-Draw-World.
            call "b_DrawRectangle" using by value
             -1000 550
@@ -464,7 +1225,35 @@
        0400-State-Transitions.
            if is-dying = 1
                subtract 1 from death-frames
+               if death-frames is negative
+                   set is-dying to 0
+                   move score to hs-candidate-score
+                   perform 0410-Check-New-High-Score
+               end-if
            end-if.
-           if death-frames is negative
-               set is-dying to 0
+           if is-two-player = 1
+               if is-dying-2 = 1
+                   subtract 1 from death-frames-2
+                   if death-frames-2 is negative
+                       set is-dying-2 to 0
+                   end-if
+               end-if
+           end-if.
+
+      *    Appends a HIGH-SCORE-FILE record only when HS-CANDIDATE-SCORE
+      *    beats every run on record, so the file stays a best-of list
+      *    instead of a log of every death.  Practice and two-player
+      *    runs are excluded, same as practice mode, since neither
+      *    maps cleanly onto a single best-of score.
+       0410-Check-New-High-Score.
+           if is-practice-used = 0 and is-two-player = 0
+           and hs-candidate-score > hs-best-score
+               move hs-candidate-score to hs-best-score
+               move hs-next-seq to hs-seq-no
+               move hs-candidate-score to hs-score
+               accept hs-date from date yyyymmdd
+               compute hs-duration = game-clock - hs-run-start-clock
+               write high-score-record
+               add 1 to hs-next-seq
+               perform 0022-Insert-Top-Entry
            end-if.
